@@ -0,0 +1,246 @@
+000010 IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. ITEM-SORT.
+000030       AUTHOR. MURAT KUS.
+000040       INSTALLATION. INVENTORY SYSTEMS.
+000050       DATE-WRITTEN. 09/08/2026.
+000060       DATE-COMPILED. 09/08/2026.
+000070******************************************************************
+000080*    PURPOSE.     SORTS THE STOCK ITEMS ON ITEM-FILE INTO EITHER
+000090*                 ALPHABETICAL ITEM-NAME ORDER OR ASCENDING
+000100*                 ITEM-PRICE ORDER AND WRITES A FORMATTED
+000110*                 REPORT.  A PRICE SORT IS BROKEN INTO THREE
+000120*                 PRICE BANDS (UNDER $10, $10 TO $50, AND OVER
+000130*                 $50) SO STOCK CAN BE REVIEWED BY CATEGORY
+000140*                 WITHOUT RE-SORTING CONSOLE OUTPUT BY HAND.
+000150*    -------------------------------------------------------
+000160*    MODIFICATION HISTORY.
+000170*    DATE       INIT  DESCRIPTION
+000180*    ---------  ----  ---------------------------------------
+000190*    09/08/2026 MK    ORIGINAL VERSION.
+000195*    09/08/2026 MK    ITEM-FILE IS NOW ASSIGNED TO THE DDNAME
+000196*                     ITEMFILE (SAME AS ADDING-ITEMS) INSTEAD OF A
+000197*                     HARDCODED WORKSTATION PATH.
+000198*    09/08/2026 MK    WIDENED WS-DL-PRICE TO PIC $Z(4)9.99 - THE
+000199*                     OLD PIC $ZZZ9.99 HAD ONLY FOUR INTEGER
+000199*                     DIGIT POSITIONS AND TRUNCATED ANY ITEM
+000199*                     PRICED AT $10,000.00 OR MORE.
+000201*    09/08/2026 MK    OPEN INPUT ITEM-FILE NOW CHECKS
+000202*                     WS-ITEM-FILE-STATUS AND STOPS THE RUN ON A
+000203*                     BAD OPEN INSTEAD OF RELYING ON THE RUNTIME'S
+000204*                     AUTOMATIC ABEND.
+000205******************************************************************
+000210       ENVIRONMENT DIVISION.
+000220       INPUT-OUTPUT SECTION.
+000230       FILE-CONTROL.
+000240
+000250           SELECT ITEM-FILE ASSIGN TO ITEMFILE
+000270               ORGANIZATION IS INDEXED
+000280               ACCESS MODE IS SEQUENTIAL
+000290               RECORD KEY IS ITEM-CODE
+000300               FILE STATUS IS WS-ITEM-FILE-STATUS.
+000310
+000320           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.DAT".
+000330
+000340           SELECT REPORT-FILE ASSIGN TO "ITEMRPT.DAT"
+000350               ORGANIZATION IS LINE SEQUENTIAL.
+000360
+000370       DATA DIVISION.
+000380       FILE SECTION.
+000390
+000400       FD  ITEM-FILE.
+000410       COPY STOCKITM.
+000420
+000430       SD  SORT-WORK-FILE.
+000440       01  SORT-RECORD.
+000450           02  SORT-ITEM-NAME             PIC X(20).
+000460           02  SORT-ITEM-CODE             PIC X(05).
+000470           02  SORT-ITEM-PRICE            PIC 9(05)V9(02).
+000480
+000490       FD  REPORT-FILE.
+000500       01  REPORT-LINE                    PIC X(80).
+000510
+000520       WORKING-STORAGE SECTION.
+000530
+000540       77  WS-ITEM-FILE-STATUS        PIC X(02) VALUE '00'.
+000550       77  WS-SORT-OPTION             PIC X(01) VALUE 'P'.
+000560
+000570       77  WS-ITEM-ENDOF              PIC X(01) VALUE 'N'.
+000580           88  WS-ITEM-AT-END             VALUE 'Y'.
+000590
+000600       77  WS-SORT-ENDOF              PIC X(01) VALUE 'N'.
+000610           88  WS-SORT-AT-END             VALUE 'Y'.
+000620
+000630       77  WS-CURRENT-BAND            PIC X(01) VALUE SPACES.
+000640           88  WS-BAND-LOW                VALUE '1'.
+000650           88  WS-BAND-MID                VALUE '2'.
+000660           88  WS-BAND-HIGH               VALUE '3'.
+000670
+000680       77  WS-ITEM-COUNT              PIC 9(07) COMP VALUE ZERO.
+000690
+000700       01  WS-DETAIL-LINE.
+000710           02  WS-DL-NAME                 PIC X(20).
+000720           02  FILLER                     PIC X(02) VALUE SPACES.
+000730           02  WS-DL-CODE                 PIC X(05).
+000740           02  FILLER                     PIC X(02) VALUE SPACES.
+000750           02  WS-DL-PRICE                PIC $Z(4)9.99.
+000760           02  FILLER                     PIC X(30) VALUE SPACES.
+000770
+000780       PROCEDURE DIVISION.
+000790
+000800******************************************************************
+000810*    0000-MAINLINE
+000820******************************************************************
+000830       0000-MAINLINE.
+000840           DISPLAY 'SORT BY (N)AME OR (P)RICE: '.
+000850           ACCEPT WS-SORT-OPTION FROM CONSOLE.
+000860           OPEN OUTPUT REPORT-FILE.
+000870           IF WS-SORT-OPTION = 'N' OR WS-SORT-OPTION = 'n'
+000880               SORT SORT-WORK-FILE
+000890                   ON ASCENDING KEY SORT-ITEM-NAME
+000900                   INPUT PROCEDURE IS 1000-LOAD-SORT-FILE
+000901                       THRU 1000-EXIT
+000902                   OUTPUT PROCEDURE IS 2000-WRITE-ALPHA-REPORT
+000903                       THRU 2000-EXIT
+000904           ELSE
+000905               SORT SORT-WORK-FILE
+000906                   ON ASCENDING KEY SORT-ITEM-PRICE
+000907                   INPUT PROCEDURE IS 1000-LOAD-SORT-FILE
+000908                       THRU 1000-EXIT
+000909                   OUTPUT PROCEDURE IS 3000-WRITE-PRICE-REPORT
+000910                       THRU 3000-EXIT
+000911           END-IF.
+000920           CLOSE REPORT-FILE.
+000930           DISPLAY 'ITEM-SORT: ' WS-ITEM-COUNT ' ITEMS WRITTEN'
+000940               ' TO ITEMRPT.DAT'.
+000950           STOP RUN.
+000960
+000970******************************************************************
+000980*    1000-LOAD-SORT-FILE THRU 1000-EXIT
+000990*    SORT INPUT PROCEDURE - READS EVERY STOCK ITEM ON ITEM-FILE
+001000*    AND RELEASES IT TO THE SORT WORK FILE.
+001010******************************************************************
+001020       1000-LOAD-SORT-FILE.
+001030           OPEN INPUT ITEM-FILE.
+001031           IF WS-ITEM-FILE-STATUS NOT = '00'
+001032               DISPLAY 'ITEM-SORT: *** OPEN FAILED FOR'
+001033                   ' ITEM-FILE, STATUS = ' WS-ITEM-FILE-STATUS
+001034               STOP RUN
+001035           END-IF.
+001040           PERFORM 1100-READ-AND-RELEASE THRU 1100-EXIT
+001050               UNTIL WS-ITEM-AT-END.
+001060           CLOSE ITEM-FILE.
+001070       1000-EXIT.
+001080           EXIT.
+001090
+001100******************************************************************
+001110*    1100-READ-AND-RELEASE THRU 1100-EXIT
+001120******************************************************************
+001130       1100-READ-AND-RELEASE.
+001140           READ ITEM-FILE INTO SORT-RECORD
+001150               AT END
+001160                   SET WS-ITEM-AT-END TO TRUE
+001170               NOT AT END
+001180                   RELEASE SORT-RECORD
+001190           END-READ.
+001200       1100-EXIT.
+001210           EXIT.
+001220
+001230******************************************************************
+001240*    2000-WRITE-ALPHA-REPORT THRU 2000-EXIT
+001250*    SORT OUTPUT PROCEDURE FOR AN ALPHABETICAL LISTING.
+001260******************************************************************
+001270       2000-WRITE-ALPHA-REPORT.
+001280           MOVE 'STOCK ITEMS IN ALPHABETICAL ORDER'
+001290               TO REPORT-LINE.
+001300           WRITE REPORT-LINE.
+001310           PERFORM 2100-RETURN-AND-WRITE THRU 2100-EXIT
+001320               UNTIL WS-SORT-AT-END.
+001330       2000-EXIT.
+001340           EXIT.
+001350
+001360******************************************************************
+001370*    2100-RETURN-AND-WRITE THRU 2100-EXIT
+001380******************************************************************
+001390       2100-RETURN-AND-WRITE.
+001400           RETURN SORT-WORK-FILE
+001410               AT END
+001420                   SET WS-SORT-AT-END TO TRUE
+001430               NOT AT END
+001440                   ADD 1 TO WS-ITEM-COUNT
+001441                   MOVE SORT-ITEM-NAME TO WS-DL-NAME
+001442                   MOVE SORT-ITEM-CODE TO WS-DL-CODE
+001443                   MOVE SORT-ITEM-PRICE TO WS-DL-PRICE
+001450                   MOVE WS-DETAIL-LINE TO REPORT-LINE
+001460                   WRITE REPORT-LINE
+001470           END-RETURN.
+001480       2100-EXIT.
+001490           EXIT.
+001500
+001510******************************************************************
+001520*    3000-WRITE-PRICE-REPORT THRU 3000-EXIT
+001530*    SORT OUTPUT PROCEDURE FOR THE PRICE-BAND LISTING.  A NEW
+001540*    BAND HEADING IS WRITTEN EVERY TIME THE INCOMING PRICE
+001550*    CROSSES INTO A NEW BAND.
+001560******************************************************************
+001570       3000-WRITE-PRICE-REPORT.
+001580           MOVE 'STOCK ITEMS BY PRICE BAND' TO REPORT-LINE.
+001590           WRITE REPORT-LINE.
+001600           PERFORM 3100-RETURN-AND-BAND THRU 3100-EXIT
+001610               UNTIL WS-SORT-AT-END.
+001620       3000-EXIT.
+001630           EXIT.
+001640
+001650******************************************************************
+001660*    3100-RETURN-AND-BAND THRU 3100-EXIT
+001670******************************************************************
+001680       3100-RETURN-AND-BAND.
+001690           RETURN SORT-WORK-FILE
+001700               AT END
+001710                   SET WS-SORT-AT-END TO TRUE
+001720               NOT AT END
+001730                   PERFORM 3200-CHECK-BAND THRU 3200-EXIT
+001740                   ADD 1 TO WS-ITEM-COUNT
+001750                   MOVE SORT-ITEM-NAME TO WS-DL-NAME
+001760                   MOVE SORT-ITEM-CODE TO WS-DL-CODE
+001770                   MOVE SORT-ITEM-PRICE TO WS-DL-PRICE
+001780                   MOVE WS-DETAIL-LINE TO REPORT-LINE
+001790                   WRITE REPORT-LINE
+001800           END-RETURN.
+001810       3100-EXIT.
+001820           EXIT.
+001830
+001840******************************************************************
+001850*    3200-CHECK-BAND THRU 3200-EXIT
+001860*    WRITES A NEW BAND HEADING WHEN SORT-ITEM-PRICE CROSSES INTO
+001870*    A BAND DIFFERENT FROM THE ONE CURRENTLY IN PROGRESS.
+001880******************************************************************
+001890       3200-CHECK-BAND.
+001900           IF SORT-ITEM-PRICE < 10.00
+001910               IF NOT WS-BAND-LOW
+001920                   SET WS-BAND-LOW TO TRUE
+001930                   MOVE SPACES TO REPORT-LINE
+001940                   WRITE REPORT-LINE
+001950                   MOVE '-- UNDER $10.00 --' TO REPORT-LINE
+001960                   WRITE REPORT-LINE
+001970               END-IF
+001980           ELSE
+001990               IF SORT-ITEM-PRICE <= 50.00
+002000                   IF NOT WS-BAND-MID
+002010                       SET WS-BAND-MID TO TRUE
+002020                       MOVE SPACES TO REPORT-LINE
+002030                       WRITE REPORT-LINE
+002040                       MOVE '-- $10.00 TO $50.00 --' TO REPORT-LINE
+002050                       WRITE REPORT-LINE
+002060                   END-IF
+002070               ELSE
+002080                   IF NOT WS-BAND-HIGH
+002090                       SET WS-BAND-HIGH TO TRUE
+002100                       MOVE SPACES TO REPORT-LINE
+002110                       WRITE REPORT-LINE
+002120                       MOVE '-- OVER $50.00 --' TO REPORT-LINE
+002130                       WRITE REPORT-LINE
+002140                   END-IF
+002150               END-IF
+002160           END-IF.
+002170       3200-EXIT.
+002180           EXIT.

@@ -0,0 +1,415 @@
+000010 IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. ITEM-MAINT.
+000030       AUTHOR. MURAT KUS.
+000040       INSTALLATION. INVENTORY SYSTEMS.
+000050       DATE-WRITTEN. 09/08/2026.
+000060       DATE-COMPILED. 09/08/2026.
+000070******************************************************************
+000080*    PURPOSE.     APPLIES ADD, CHANGE AND DELETE TRANSACTIONS
+000090*                 FROM ITEM-TRANS AGAINST THE EXISTING ITEM-FILE
+000100*                 OLD MASTER, WRITING A NEW ITEM-FILE MASTER.
+000110*                 BOTH THE OLD MASTER AND THE TRANSACTION FILE
+000120*                 MUST BE IN ASCENDING ITEM-CODE SEQUENCE.  THIS
+000130*                 PROGRAM SHARES THE STOCKITM COPYBOOK WITH
+000140*                 ADDING-ITEMS SO THE NEW MASTER IT PRODUCES
+000150*                 STAYS COMPATIBLE WITH THAT PROGRAM.
+000160*    -------------------------------------------------------
+000170*    MODIFICATION HISTORY.
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------  ----  ---------------------------------------
+000200*    09/08/2026 MK    ORIGINAL VERSION.
+000210*    09/08/2026 MK    ITEM-FILE IS NOW AN INDEXED FILE KEYED ON
+000220*                     ITEM-CODE, SO BOTH THE OLD MASTER READ
+000230*                     HERE AND THE NEW MASTER WRITTEN HERE ARE
+000240*                     DECLARED INDEXED TO MATCH.  BOTH ARE
+000250*                     STILL PROCESSED IN ASCENDING KEY SEQUENCE
+000260*                     SO THE MATCH LOGIC BELOW IS UNCHANGED.
+000270*    09/08/2026 MK    OLD-ITEM-FILE IS NOW ASSIGNED TO THE DDNAME
+000280*                     ITEMFILE (SAME AS ADDING-ITEMS) INSTEAD OF A
+000290*                     HARDCODED WORKSTATION PATH, SO A BATCH RUN
+000300*                     CAN POINT BOTH PROGRAMS AT THE SAME DATED
+000310*                     GENERATION DATASET.
+000320*    09/08/2026 MK    EVERY ADD, CHANGE OR DELETE APPLIED AGAINST
+000330*                     THE NEW MASTER IS NOW WRITTEN TO THE SAME
+000340*                     TIMESTAMPED AUDIT-LOG-FILE THAT ADDING-ITEMS
+000350*                     WRITES, SO THERE IS ONE TRAIL OF EVERYTHING
+000360*                     DONE TO THE STOCK ITEM MASTER.
+000370*    09/08/2026 MK    STOCKITM AND ITEMTRAN NOW CARRY AN
+000380*                     ITEM-QTY-ON-HAND AND AN ITEM-REORDER-LEVEL.
+000390*                     ADD AND CHANGE TRANSACTIONS SET BOTH ON THE
+000400*                     NEW MASTER; A DELETE OR UNCHANGED CARRY-
+000410*                     FORWARD NEEDS NO CHANGE SINCE THOSE MOVE
+000420*                     THE WHOLE RECORD OR DROP IT.
+000430*    09/08/2026 MK    NEW-ITEM-FILE AND AUDIT-LOG-FILE ARE NOW
+000440*                     ASSIGNED TO THE DDNAMES NEWITEM AND AUDITLOG
+000450*                     INSTEAD OF HARDCODED WORKSTATION PATHS, SAME
+000460*                     AS OLD-ITEM-FILE ALREADY WAS.  THIS LETS THE
+000470*                     BATCH JOB CATALOG THE NEW MASTER AS THE NEXT
+000480*                     GENERATION OF THE SAME GDG BASE OLD-ITEM-FILE
+000490*                     READS, SO ADDING-ITEMS ACTUALLY SEES WHAT
+000500*                     ITEM-MAINT PRODUCES.
+000510*    09/08/2026 MK    ITEM-TRANS IS NOW ALSO ASSIGNED TO A DDNAME
+000520*                     (ITEMTRAN) SO MAINSTEP CAN SUPPLY THE ADD/
+000530*                     CHANGE/DELETE TRANSACTIONS FOR THE RUN - IT
+000540*                     WAS THE ONE FILE ON THIS PROGRAM STILL STUCK
+000550*                     ON A HARDCODED WORKSTATION PATH.  THE FOUR
+000560*                     WRITES AGAINST NEW-ITEM-FILE NOW CODE
+000570*                     INVALID KEY, SAME AS EVERY OTHER KEYED
+000580*                     OPERATION ON AN INDEXED FILE IN THIS SHOP -
+000590*                     A DUPLICATE OR OTHERWISE REJECTED KEY IS
+000600*                     DISPLAYED AND COUNTED INSTEAD OF BEING LEFT
+000610*                     TO UNDEFINED RUNTIME BEHAVIOR.  OPEN INPUT
+000620*                     OLD-ITEM-FILE AND OPEN OUTPUT NEW-ITEM-FILE
+000630*                     NOW CHECK THEIR FILE STATUS AND STOP THE RUN
+000640*                     ON A BAD OPEN INSTEAD OF LETTING IT CONTINUE
+000650*                     SILENTLY - DECLARING FILE STATUS TAKES THE
+000660*                     RUNTIME'S AUTOMATIC ABEND OFF THE TABLE, SO
+000670*                     THE PROGRAM HAS TO CHECK IT INSTEAD.
+000680*    09/08/2026 MK    THE COUNT INCREMENT, AUDIT FIELD MOVES AND
+000690*                     PERFORM OF 3000-WRITE-AUDIT-LOG THAT FOLLOW
+000700*                     EACH WRITE NEW-STOCK-ITEMS NOW RUN ONLY IN
+000710*                     THE NOT INVALID KEY BRANCH - PREVIOUSLY THEY
+000720*                     RAN UNCONDITIONALLY, SO A REJECTED WRITE WAS
+000730*                     STILL COUNTED AS AN APPLIED CHANGE OR ADD
+000740*                     AND STILL LOGGED TO THE AUDIT TRAIL AS IF IT
+000750*                     HAD SUCCEEDED.  2100-COPY-OLD'S WS-COPY-COUNT
+000760*                     IS NOW BUMPED THE SAME WAY, ON A SUCCESSFUL
+000770*                     WRITE ONLY.
+000780*    09/08/2026 MK    ADDED NEW-CONTROL-FILE (DDNAME NEWCTL) AND
+000790*                     3500-WRITE-CONTROL-RECORDS, WHICH WRITE A
+000800*                     HEADER AND TRAILER RECORD FOR THE NEW MASTER
+000810*                     THIS PROGRAM JUST BUILT, USING THE SAME
+000820*                     CTLREC LAYOUT AND RECONCILIATION CONVENTION
+000830*                     ADDING-ITEMS ALREADY READS FOR THE FULL
+000840*                     LISTING PASS.  BEFORE THIS, NOTHING EVER
+000850*                     WROTE THE CONTROL RECORD ADDING-ITEMS
+000860*                     RECONCILES AGAINST FOR THE GENERATION THIS
+000870*                     PROGRAM PRODUCES - ONLY THE COUNT AND TOTAL
+000880*                     OF RECORDS ACTUALLY WRITTEN TO NEW-ITEM-FILE
+000890*                     (WS-NEW-RECORD-COUNT/WS-NEW-TOTAL-PRICE, BUMPED
+000900*                     ON A SUCCESSFUL WRITE ONLY) GO INTO EITHER
+000910*                     RECORD, SO A WRITE FAILURE IS REFLECTED
+000920*                     THERE TOO.
+000930******************************************************************
+000940       ENVIRONMENT DIVISION.
+000950       INPUT-OUTPUT SECTION.
+000960       FILE-CONTROL.
+000970
+000980           SELECT OLD-ITEM-FILE ASSIGN TO ITEMFILE
+000990               ORGANIZATION IS INDEXED
+001000               ACCESS MODE IS SEQUENTIAL
+001010               RECORD KEY IS OLD-ITEM-CODE
+001020               FILE STATUS IS WS-OLD-FILE-STATUS.
+001030
+001040           SELECT ITEM-TRANS ASSIGN TO ITEMTRAN
+001050               ORGANIZATION IS LINE SEQUENTIAL.
+001060
+001070           SELECT NEW-ITEM-FILE ASSIGN TO NEWITEM
+001080               ORGANIZATION IS INDEXED
+001090               ACCESS MODE IS SEQUENTIAL
+001100               RECORD KEY IS NEW-ITEM-CODE
+001110               FILE STATUS IS WS-NEW-FILE-STATUS.
+001120
+001130           SELECT NEW-CONTROL-FILE ASSIGN TO NEWCTL
+001140               ORGANIZATION IS LINE SEQUENTIAL.
+001150
+001160           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+001170               ORGANIZATION IS LINE SEQUENTIAL.
+001180
+001190       DATA DIVISION.
+001200       FILE SECTION.
+001210
+001220       FD  OLD-ITEM-FILE.
+001230       COPY STOCKITM REPLACING STOCK-ITEMS BY OLD-STOCK-ITEMS
+001240                               ITEM-NAME BY OLD-ITEM-NAME
+001250                               ITEM-CODE BY OLD-ITEM-CODE
+001260                               ITEM-PRICE BY OLD-ITEM-PRICE
+001270                               ITEM-QTY-ON-HAND
+001280                                   BY OLD-ITEM-QTY-ON-HAND
+001290                               ITEM-REORDER-LEVEL
+001300                                   BY OLD-ITEM-REORDER-LEVEL.
+001310
+001320       FD  NEW-ITEM-FILE.
+001330       COPY STOCKITM REPLACING STOCK-ITEMS BY NEW-STOCK-ITEMS
+001340                               ITEM-NAME BY NEW-ITEM-NAME
+001350                               ITEM-CODE BY NEW-ITEM-CODE
+001360                               ITEM-PRICE BY NEW-ITEM-PRICE
+001370                               ITEM-QTY-ON-HAND
+001380                                   BY NEW-ITEM-QTY-ON-HAND
+001390                               ITEM-REORDER-LEVEL
+001400                                   BY NEW-ITEM-REORDER-LEVEL.
+001410
+001420       FD  ITEM-TRANS.
+001430       COPY ITEMTRAN.
+001440
+001450       FD  NEW-CONTROL-FILE.
+001460       COPY CTLREC.
+001470
+001480       FD  AUDIT-LOG-FILE.
+001490       COPY AUDITLOG.
+001500
+001510       WORKING-STORAGE SECTION.
+001520
+001530       77  WS-OLD-ENDOF               PIC X(01) VALUE 'N'.
+001540           88  WS-OLD-AT-END              VALUE 'Y'.
+001550
+001560       77  WS-TRANS-ENDOF             PIC X(01) VALUE 'N'.
+001570           88  WS-TRANS-AT-END            VALUE 'Y'.
+001580
+001590       77  WS-OLD-FILE-STATUS         PIC X(02) VALUE '00'.
+001600       77  WS-NEW-FILE-STATUS         PIC X(02) VALUE '00'.
+001610       77  WS-ADD-COUNT               PIC 9(07) COMP VALUE ZERO.
+001620       77  WS-CHANGE-COUNT            PIC 9(07) COMP VALUE ZERO.
+001630       77  WS-DELETE-COUNT            PIC 9(07) COMP VALUE ZERO.
+001640       77  WS-COPY-COUNT              PIC 9(07) COMP VALUE ZERO.
+001650       77  WS-NEW-RECORD-COUNT        PIC 9(07) COMP VALUE ZERO.
+001660       77  WS-NEW-TOTAL-PRICE         PIC 9(09)V9(02) COMP-3
+001670                                      VALUE ZERO.
+001680
+001690       PROCEDURE DIVISION.
+001700
+001710******************************************************************
+001720*    0000-MAINLINE
+001730******************************************************************
+001740       0000-MAINLINE.
+001750           OPEN INPUT OLD-ITEM-FILE.
+001760           IF WS-OLD-FILE-STATUS NOT = '00'
+001770               DISPLAY 'ITEM-MAINT: *** OPEN FAILED FOR'
+001780                   ' OLD-ITEM-FILE, STATUS = ' WS-OLD-FILE-STATUS
+001790               STOP RUN
+001800           END-IF.
+001810           OPEN INPUT ITEM-TRANS.
+001820           OPEN OUTPUT NEW-ITEM-FILE.
+001830           IF WS-NEW-FILE-STATUS NOT = '00'
+001840               DISPLAY 'ITEM-MAINT: *** OPEN FAILED FOR'
+001850                   ' NEW-ITEM-FILE, STATUS = ' WS-NEW-FILE-STATUS
+001860               STOP RUN
+001870           END-IF.
+001880           OPEN EXTEND AUDIT-LOG-FILE.
+001890           PERFORM 1000-READ-OLD-MASTER THRU 1000-EXIT.
+001900           PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+001910           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+001920               UNTIL WS-OLD-AT-END AND WS-TRANS-AT-END.
+001930           PERFORM 3500-WRITE-CONTROL-RECORDS THRU 3500-EXIT.
+001940           PERFORM 4000-DISPLAY-TOTALS THRU 4000-EXIT.
+001950           CLOSE OLD-ITEM-FILE.
+001960           CLOSE ITEM-TRANS.
+001970           CLOSE NEW-ITEM-FILE.
+001980           CLOSE AUDIT-LOG-FILE.
+001990           STOP RUN.
+002000
+002010******************************************************************
+002020*    1000-READ-OLD-MASTER THRU 1000-EXIT
+002030******************************************************************
+002040       1000-READ-OLD-MASTER.
+002050           READ OLD-ITEM-FILE INTO OLD-STOCK-ITEMS
+002060               AT END
+002070                   SET WS-OLD-AT-END TO TRUE
+002080           END-READ.
+002090       1000-EXIT.
+002100           EXIT.
+002110
+002120******************************************************************
+002130*    1100-READ-TRANSACTION THRU 1100-EXIT
+002140******************************************************************
+002150       1100-READ-TRANSACTION.
+002160           READ ITEM-TRANS
+002170               AT END
+002180                   SET WS-TRANS-AT-END TO TRUE
+002190           END-READ.
+002200       1100-EXIT.
+002210           EXIT.
+002220
+002230******************************************************************
+002240*    2000-PROCESS-RECORDS THRU 2000-EXIT
+002250*    STANDARD OLD-MASTER/TRANSACTION MATCH LOGIC.  THE LOWER OF
+002260*    THE TWO KEYS ON HAND DRIVES WHICH PARAGRAPH IS PERFORMED
+002270*    NEXT; MATCHING KEYS ARE A CHANGE OR A DELETE.
+002280******************************************************************
+002290       2000-PROCESS-RECORDS.
+002300           IF WS-OLD-AT-END
+002310               PERFORM 2400-APPLY-ADD THRU 2400-EXIT
+002320           ELSE
+002330               IF WS-TRANS-AT-END
+002340                   PERFORM 2100-COPY-OLD THRU 2100-EXIT
+002350               ELSE
+002360                   IF OLD-ITEM-CODE < TRANS-ITEM-CODE
+002370                       PERFORM 2100-COPY-OLD THRU 2100-EXIT
+002380                   ELSE
+002390                       IF OLD-ITEM-CODE > TRANS-ITEM-CODE
+002400                           PERFORM 2400-APPLY-ADD THRU 2400-EXIT
+002410                       ELSE
+002420                           PERFORM 2200-APPLY-MATCH THRU 2200-EXIT
+002430                       END-IF
+002440                   END-IF
+002450               END-IF
+002460           END-IF.
+002470       2000-EXIT.
+002480           EXIT.
+002490
+002500******************************************************************
+002510*    2100-COPY-OLD THRU 2100-EXIT
+002520*    NO TRANSACTION FOR THIS OLD MASTER RECORD - COPY IT TO THE
+002530*    NEW MASTER UNCHANGED.
+002540******************************************************************
+002550       2100-COPY-OLD.
+002560           MOVE OLD-STOCK-ITEMS TO NEW-STOCK-ITEMS.
+002570           WRITE NEW-STOCK-ITEMS
+002580               INVALID KEY
+002590                   DISPLAY 'ITEM-MAINT: *** WRITE FAILED, ITEM '
+002600                       NEW-ITEM-CODE ' COULD NOT BE CARRIED'
+002610                       ' FORWARD ***'
+002620               NOT INVALID KEY
+002630                   ADD 1 TO WS-COPY-COUNT
+002640                   ADD 1 TO WS-NEW-RECORD-COUNT
+002650                   ADD NEW-ITEM-PRICE TO WS-NEW-TOTAL-PRICE
+002660           END-WRITE.
+002670           PERFORM 1000-READ-OLD-MASTER THRU 1000-EXIT.
+002680       2100-EXIT.
+002690           EXIT.
+002700
+002710******************************************************************
+002720*    2200-APPLY-MATCH THRU 2200-EXIT
+002730*    THE TRANSACTION KEY MATCHES AN OLD MASTER RECORD - APPLY A
+002740*    CHANGE OR DROP THE RECORD FOR A DELETE.  AN ADD AGAINST AN
+002750*    EXISTING KEY IS TREATED AS AN ERROR AND THE OLD RECORD IS
+002760*    CARRIED FORWARD UNCHANGED.
+002770******************************************************************
+002780       2200-APPLY-MATCH.
+002790           IF TRANS-CHANGE
+002800               MOVE OLD-ITEM-CODE TO NEW-ITEM-CODE
+002810               MOVE TRANS-ITEM-NAME TO NEW-ITEM-NAME
+002820               MOVE TRANS-ITEM-PRICE TO NEW-ITEM-PRICE
+002830               MOVE TRANS-ITEM-QTY-ON-HAND
+002840                   TO NEW-ITEM-QTY-ON-HAND
+002850               MOVE TRANS-ITEM-REORDER-LEVEL
+002860                   TO NEW-ITEM-REORDER-LEVEL
+002870               WRITE NEW-STOCK-ITEMS
+002880                   INVALID KEY
+002890                       DISPLAY 'ITEM-MAINT: *** WRITE FAILED,'
+002900                           ' CHANGE FOR ITEM ' NEW-ITEM-CODE
+002910                           ' REJECTED ***'
+002920                   NOT INVALID KEY
+002930                       ADD 1 TO WS-CHANGE-COUNT
+002940                       ADD 1 TO WS-NEW-RECORD-COUNT
+002950                       ADD NEW-ITEM-PRICE TO WS-NEW-TOTAL-PRICE
+002960                       SET AUD-ACTION-CHANGE TO TRUE
+002970                       MOVE NEW-ITEM-CODE TO AUD-ITEM-CODE
+002980                       MOVE NEW-ITEM-NAME TO AUD-ITEM-NAME
+002990                       MOVE NEW-ITEM-PRICE TO AUD-ITEM-PRICE
+003000                       PERFORM 3000-WRITE-AUDIT-LOG THRU 3000-EXIT
+003010               END-WRITE
+003020           ELSE
+003030               IF TRANS-DELETE
+003040                   ADD 1 TO WS-DELETE-COUNT
+003050                   SET AUD-ACTION-DELETE TO TRUE
+003060                   MOVE OLD-ITEM-CODE TO AUD-ITEM-CODE
+003070                   MOVE OLD-ITEM-NAME TO AUD-ITEM-NAME
+003080                   MOVE OLD-ITEM-PRICE TO AUD-ITEM-PRICE
+003090                   PERFORM 3000-WRITE-AUDIT-LOG THRU 3000-EXIT
+003100               ELSE
+003110                   DISPLAY 'ITEM-MAINT: ADD REJECTED, ITEM '
+003120                       TRANS-ITEM-CODE ' ALREADY ON FILE'
+003130                   MOVE OLD-STOCK-ITEMS TO NEW-STOCK-ITEMS
+003140                   WRITE NEW-STOCK-ITEMS
+003150                       INVALID KEY
+003160                           DISPLAY 'ITEM-MAINT: *** WRITE FAILED,'
+003170                               ' ITEM ' NEW-ITEM-CODE
+003180                               ' COULD NOT BE CARRIED FORWARD ***'
+003190                       NOT INVALID KEY
+003200                           ADD 1 TO WS-NEW-RECORD-COUNT
+003210                           ADD NEW-ITEM-PRICE TO WS-NEW-TOTAL-PRICE
+003220                   END-WRITE
+003230               END-IF
+003240           END-IF.
+003250           PERFORM 1000-READ-OLD-MASTER THRU 1000-EXIT.
+003260           PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+003270       2200-EXIT.
+003280           EXIT.
+003290
+003300******************************************************************
+003310*    2400-APPLY-ADD THRU 2400-EXIT
+003320*    NO OLD MASTER RECORD FOR THIS TRANSACTION KEY.  ONLY AN
+003330*    ADD CODE IS VALID HERE; A CHANGE OR DELETE FOR AN UNKNOWN
+003340*    KEY IS REJECTED.
+003350******************************************************************
+003360       2400-APPLY-ADD.
+003370           IF TRANS-ADD
+003380               MOVE TRANS-ITEM-CODE TO NEW-ITEM-CODE
+003390               MOVE TRANS-ITEM-NAME TO NEW-ITEM-NAME
+003400               MOVE TRANS-ITEM-PRICE TO NEW-ITEM-PRICE
+003410               MOVE TRANS-ITEM-QTY-ON-HAND
+003420                   TO NEW-ITEM-QTY-ON-HAND
+003430               MOVE TRANS-ITEM-REORDER-LEVEL
+003440                   TO NEW-ITEM-REORDER-LEVEL
+003450               WRITE NEW-STOCK-ITEMS
+003460                   INVALID KEY
+003470                       DISPLAY 'ITEM-MAINT: *** WRITE FAILED, ADD'
+003480                           ' FOR ITEM ' NEW-ITEM-CODE
+003490                           ' REJECTED ***'
+003500                   NOT INVALID KEY
+003510                       ADD 1 TO WS-ADD-COUNT
+003520                       ADD 1 TO WS-NEW-RECORD-COUNT
+003530                       ADD NEW-ITEM-PRICE TO WS-NEW-TOTAL-PRICE
+003540                       SET AUD-ACTION-ADD TO TRUE
+003550                       MOVE NEW-ITEM-CODE TO AUD-ITEM-CODE
+003560                       MOVE NEW-ITEM-NAME TO AUD-ITEM-NAME
+003570                       MOVE NEW-ITEM-PRICE TO AUD-ITEM-PRICE
+003580                       PERFORM 3000-WRITE-AUDIT-LOG THRU 3000-EXIT
+003590               END-WRITE
+003600           ELSE
+003610               DISPLAY 'ITEM-MAINT: ' TRANS-CODE
+003620                   ' TRANSACTION REJECTED, ITEM '
+003630                   TRANS-ITEM-CODE ' NOT ON FILE'
+003640           END-IF.
+003650           PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+003660       2400-EXIT.
+003670           EXIT.
+003680
+003690******************************************************************
+003700*    3000-WRITE-AUDIT-LOG THRU 3000-EXIT
+003710*    WRITES ONE TIMESTAMPED AUDIT RECORD FOR THE ADD, CHANGE OR
+003720*    DELETE JUST APPLIED.  THE CALLER SETS AUD-ACTION AND MOVES
+003730*    THE ITEM CODE, NAME AND PRICE INTO THE AUDIT RECORD BEFORE
+003740*    PERFORMING THIS PARAGRAPH.
+003750******************************************************************
+003760       3000-WRITE-AUDIT-LOG.
+003770           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+003780           ACCEPT AUD-TIME FROM TIME.
+003790           WRITE AUDIT-LOG-RECORD.
+003800       3000-EXIT.
+003810           EXIT.
+003820
+003830******************************************************************
+003840*    3500-WRITE-CONTROL-RECORDS THRU 3500-EXIT
+003850*    WRITES A HEADER AND A TRAILER RECORD TO NEW-CONTROL-FILE FOR
+003860*    THE NEW MASTER JUST BUILT, SO ADDING-ITEMS' FULL LISTING
+003870*    PASS AGAINST THAT SAME GENERATION HAS A CONTROL RECORD TO
+003880*    RECONCILE AGAINST.  BOTH RECORDS CARRY THE SAME COUNT AND
+003890*    TOTAL, SINCE THIS PROGRAM IS THE ORIGIN OF THE NEW MASTER
+003900*    RATHER THAN A DOWNSTREAM COPY OF SOME OTHER EXTRACT.
+003910******************************************************************
+003920       3500-WRITE-CONTROL-RECORDS.
+003930           OPEN OUTPUT NEW-CONTROL-FILE.
+003940           ACCEPT CTL-RUN-DATE FROM DATE YYYYMMDD.
+003950           SET CTL-IS-HEADER TO TRUE.
+003960           MOVE WS-NEW-RECORD-COUNT TO CTL-RECORD-COUNT.
+003970           WRITE CONTROL-RECORD.
+003980           SET CTL-IS-TRAILER TO TRUE.
+003990           MOVE WS-NEW-RECORD-COUNT TO CTL-RECORD-COUNT.
+004000           MOVE WS-NEW-TOTAL-PRICE TO CTL-TOTAL-PRICE.
+004010           WRITE CONTROL-RECORD.
+004020           CLOSE NEW-CONTROL-FILE.
+004030       3500-EXIT.
+004040           EXIT.
+004050
+004060******************************************************************
+004070*    4000-DISPLAY-TOTALS THRU 4000-EXIT
+004080******************************************************************
+004090       4000-DISPLAY-TOTALS.
+004100           DISPLAY 'ITEM-MAINT: UNCHANGED = ' WS-COPY-COUNT
+004110               '  ADDED = ' WS-ADD-COUNT
+004120               '  CHANGED = ' WS-CHANGE-COUNT
+004130               '  DELETED = ' WS-DELETE-COUNT.
+004140       4000-EXIT.
+004150           EXIT.

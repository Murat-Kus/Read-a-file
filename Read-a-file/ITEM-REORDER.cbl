@@ -0,0 +1,118 @@
+000010 IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. ITEM-REORDER.
+000030       AUTHOR. MURAT KUS.
+000040       INSTALLATION. INVENTORY SYSTEMS.
+000050       DATE-WRITTEN. 09/08/2026.
+000060       DATE-COMPILED. 09/08/2026.
+000070******************************************************************
+000080*    PURPOSE.     SCANS ITEM-FILE, THE STOCK ITEM MASTER, AND
+000090*                 EXTRACTS EVERY ITEM WHOSE ITEM-QTY-ON-HAND HAS
+000100*                 FALLEN BELOW ITS OWN ITEM-REORDER-LEVEL, SO
+000110*                 PURCHASING CAN WORK FROM A SHORT LIST INSTEAD
+000120*                 OF THE WHOLE STOCK ITEM MASTER.
+000130*    -------------------------------------------------------
+000140*    MODIFICATION HISTORY.
+000150*    DATE       INIT  DESCRIPTION
+000160*    ---------  ----  ---------------------------------------
+000170*    09/08/2026 MK    ORIGINAL VERSION.
+000171*    09/08/2026 MK    OPEN INPUT ITEM-FILE NOW CHECKS
+000172*                     WS-ITEM-FILE-STATUS AND STOPS THE RUN ON A
+000173*                     BAD OPEN INSTEAD OF RELYING ON THE RUNTIME'S
+000174*                     AUTOMATIC ABEND.
+000180******************************************************************
+000190       ENVIRONMENT DIVISION.
+000200       INPUT-OUTPUT SECTION.
+000210       FILE-CONTROL.
+000220
+000230           SELECT ITEM-FILE ASSIGN TO ITEMFILE
+000240               ORGANIZATION IS INDEXED
+000250               ACCESS MODE IS SEQUENTIAL
+000260               RECORD KEY IS ITEM-CODE
+000270               FILE STATUS IS WS-ITEM-FILE-STATUS.
+000280
+000290           SELECT REORDER-FILE ASSIGN TO "REORDER.DAT"
+000300               ORGANIZATION IS LINE SEQUENTIAL.
+000310
+000320       DATA DIVISION.
+000330       FILE SECTION.
+000340
+000350       FD  ITEM-FILE.
+000360       COPY STOCKITM.
+000370
+000380       FD  REORDER-FILE.
+000390       01  REORDER-LINE                  PIC X(80).
+000400
+000410       WORKING-STORAGE SECTION.
+000420
+000430       77  WS-ITEM-FILE-STATUS        PIC X(02) VALUE '00'.
+000440
+000450       77  WS-ITEM-ENDOF              PIC X(01) VALUE 'N'.
+000460           88  WS-ITEM-AT-END             VALUE 'Y'.
+000470
+000480       77  WS-REORDER-COUNT           PIC 9(07) COMP VALUE ZERO.
+000490
+000500       01  WS-DETAIL-LINE.
+000510           02  WS-DL-CODE                 PIC X(05).
+000520           02  FILLER                     PIC X(02) VALUE SPACES.
+000530           02  WS-DL-NAME                 PIC X(20).
+000540           02  FILLER                     PIC X(02) VALUE SPACES.
+000550           02  WS-DL-QTY-ON-HAND          PIC ZZZZ9.
+000560           02  FILLER                     PIC X(02) VALUE SPACES.
+000570           02  WS-DL-REORDER-LEVEL        PIC ZZZZ9.
+000580           02  FILLER                     PIC X(29) VALUE SPACES.
+000590
+000600       PROCEDURE DIVISION.
+000610
+000620******************************************************************
+000630*    0000-MAINLINE
+000640******************************************************************
+000650       0000-MAINLINE.
+000660           OPEN INPUT ITEM-FILE.
+000665           IF WS-ITEM-FILE-STATUS NOT = '00'
+000666               DISPLAY 'ITEM-REORDER: *** OPEN FAILED FOR'
+000667                   ' ITEM-FILE, STATUS = ' WS-ITEM-FILE-STATUS
+000668               STOP RUN
+000669           END-IF.
+000670           OPEN OUTPUT REORDER-FILE.
+000680           MOVE 'STOCK ITEMS BELOW REORDER LEVEL' TO REORDER-LINE.
+000690           WRITE REORDER-LINE.
+000700           PERFORM 1000-READ-AND-CHECK THRU 1000-EXIT
+000710               UNTIL WS-ITEM-AT-END.
+000720           CLOSE ITEM-FILE.
+000730           CLOSE REORDER-FILE.
+000740           DISPLAY 'ITEM-REORDER: ' WS-REORDER-COUNT ' ITEMS'
+000750               ' BELOW REORDER LEVEL WRITTEN TO REORDER.DAT'.
+000760           STOP RUN.
+000770
+000780******************************************************************
+000790*    1000-READ-AND-CHECK THRU 1000-EXIT
+000800*    READS ONE STOCK ITEM AND CHECKS IT AGAINST ITS REORDER
+000810*    LEVEL.
+000820******************************************************************
+000830       1000-READ-AND-CHECK.
+000840           READ ITEM-FILE NEXT RECORD
+000850               AT END
+000860                   SET WS-ITEM-AT-END TO TRUE
+000870               NOT AT END
+000880                   PERFORM 1100-CHECK-REORDER THRU 1100-EXIT
+000890           END-READ.
+000900       1000-EXIT.
+000910           EXIT.
+000920
+000930******************************************************************
+000940*    1100-CHECK-REORDER THRU 1100-EXIT
+000950*    AN ITEM WHOSE ON-HAND QUANTITY IS BELOW ITS OWN REORDER
+000960*    LEVEL IS WRITTEN TO REORDER-FILE FOR PURCHASING.
+000970******************************************************************
+000980       1100-CHECK-REORDER.
+000990           IF ITEM-QTY-ON-HAND < ITEM-REORDER-LEVEL
+001000               ADD 1 TO WS-REORDER-COUNT
+001010               MOVE ITEM-CODE TO WS-DL-CODE
+001020               MOVE ITEM-NAME TO WS-DL-NAME
+001030               MOVE ITEM-QTY-ON-HAND TO WS-DL-QTY-ON-HAND
+001040               MOVE ITEM-REORDER-LEVEL TO WS-DL-REORDER-LEVEL
+001050               MOVE WS-DETAIL-LINE TO REORDER-LINE
+001060               WRITE REORDER-LINE
+001070           END-IF.
+001080       1100-EXIT.
+001090           EXIT.

@@ -0,0 +1,28 @@
+000010******************************************************************
+000020*    COPYBOOK.    ITEMTRAN
+000030*    AUTHOR.      M. KUS - INVENTORY SYSTEMS
+000040*    DATE-WRITTEN. 09/08/2026.
+000050*    PURPOSE.     TRANSACTION RECORD LAYOUT FOR ITEM-TRANS, THE
+000060*                 ADD/CHANGE/DELETE INPUT TO ITEM-MAINT.  THE
+000070*                 FILE MUST BE IN ITEM-CODE SEQUENCE, THE SAME
+000080*                 AS ITEM-FILE.
+000090*    -------------------------------------------------------
+000100*    MODIFICATION HISTORY.
+000110*    DATE       INIT  DESCRIPTION
+000120*    ---------  ----  ---------------------------------------
+000130*    09/08/2026 MK    ORIGINAL VERSION - WRITTEN FOR ITEM-MAINT.
+000135*    09/08/2026 MK    ADDED TRANS-ITEM-QTY-ON-HAND AND
+000136*                     TRANS-ITEM-REORDER-LEVEL SO ADD AND CHANGE
+000137*                     TRANSACTIONS CAN CARRY STOCK LEVELS ONTO
+000138*                     THE NEW MASTER.
+000140******************************************************************
+000150 01  TRANS-RECORD.
+000160     02  TRANS-CODE                 PIC X(01).
+000170         88  TRANS-ADD                  VALUE 'A'.
+000180         88  TRANS-CHANGE               VALUE 'C'.
+000190         88  TRANS-DELETE               VALUE 'D'.
+000200     02  TRANS-ITEM-CODE            PIC X(05).
+000210     02  TRANS-ITEM-NAME            PIC X(20).
+000220     02  TRANS-ITEM-PRICE           PIC 9(05)V9(02).
+000225     02  TRANS-ITEM-QTY-ON-HAND     PIC 9(05).
+000226     02  TRANS-ITEM-REORDER-LEVEL   PIC 9(05).

@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*    COPYBOOK.    RESTARTR
+000030*    AUTHOR.      M. KUS - INVENTORY SYSTEMS
+000040*    DATE-WRITTEN. 09/08/2026.
+000050*    PURPOSE.     SINGLE CHECKPOINT RECORD WRITTEN EVERY N
+000060*                 RECORDS BY ADDING-ITEMS SO A LATER RUN CAN
+000070*                 SKIP FORWARD TO WHERE THE LAST RUN LEFT OFF
+000080*                 INSTEAD OF REPROCESSING THE WHOLE FILE.
+000090*    -------------------------------------------------------
+000100*    MODIFICATION HISTORY.
+000110*    DATE       INIT  DESCRIPTION
+000120*    ---------  ----  ---------------------------------------
+000130*    09/08/2026 MK    ORIGINAL VERSION.
+000135*    09/08/2026 MK    ADDED RST-ERROR-COUNT SO A RESTARTED RUN'S
+000136*                     REJECT COUNT FROM BEFORE THE CHECKPOINT IS
+000137*                     NOT LOST - WITHOUT IT, THE RECONCILIATION
+000138*                     CHECK IN ADDING-ITEMS WOULD SPURIOUSLY
+000139*                     MISMATCH ON ANY RESTARTED RUN THAT HAD
+000140*                     EARLIER REJECTS.
+000141******************************************************************
+000150 01  RESTART-RECORD.
+000160     02  RST-LAST-ITEM-CODE         PIC X(05).
+000170     02  RST-RECORD-COUNT           PIC 9(07).
+000175     02  RST-ERROR-COUNT            PIC 9(07).
+000180     02  RST-TOTAL-VALUE            PIC 9(09)V9(02).

@@ -0,0 +1,31 @@
+000010******************************************************************
+000020*    COPYBOOK.    AUDITLOG
+000030*    AUTHOR.      M. KUS - INVENTORY SYSTEMS
+000040*    DATE-WRITTEN. 09/08/2026.
+000050*    PURPOSE.     ONE LINE PER STOCK ITEM RECORD PROCESSED -
+000060*                 EITHER READ BY ADDING-ITEMS OR ADDED, CHANGED
+000070*                 OR DELETED BY ITEM-MAINT - SO THERE IS A
+000080*                 DURABLE TRAIL OF WHAT RAN ON A GIVEN DAY
+000090*                 BEYOND WHATEVER SCROLLED PAST ON THE CONSOLE.
+000100*    -------------------------------------------------------
+000110*    MODIFICATION HISTORY.
+000120*    DATE       INIT  DESCRIPTION
+000130*    ---------  ----  ---------------------------------------
+000140*    09/08/2026 MK    ORIGINAL VERSION.
+000150******************************************************************
+000160 01  AUDIT-LOG-RECORD.
+000170     02  AUD-DATE                   PIC 9(08).
+000180     02  FILLER                     PIC X(01).
+000190     02  AUD-TIME                   PIC 9(08).
+000200     02  FILLER                     PIC X(01).
+000210     02  AUD-ACTION                 PIC X(01).
+000220         88  AUD-ACTION-READ            VALUE 'R'.
+000230         88  AUD-ACTION-ADD             VALUE 'A'.
+000240         88  AUD-ACTION-CHANGE          VALUE 'C'.
+000250         88  AUD-ACTION-DELETE          VALUE 'D'.
+000260     02  FILLER                     PIC X(01).
+000270     02  AUD-ITEM-CODE              PIC X(05).
+000280     02  FILLER                     PIC X(01).
+000290     02  AUD-ITEM-NAME              PIC X(20).
+000300     02  FILLER                     PIC X(01).
+000310     02  AUD-ITEM-PRICE             PIC 9(05)V9(02).

@@ -0,0 +1,24 @@
+000010******************************************************************
+000020*    COPYBOOK.    STOCKITM
+000030*    AUTHOR.      M. KUS - INVENTORY SYSTEMS
+000040*    DATE-WRITTEN. 09/08/2026.
+000050*    PURPOSE.     COMMON RECORD LAYOUT FOR A STOCK ITEM AS
+000060*                 CARRIED ON ITEM-FILE.  SHARED BY EVERY
+000070*                 PROGRAM THAT READS OR WRITES ITEM-FILE SO
+000080*                 THE LAYOUT ONLY HAS TO CHANGE IN ONE PLACE.
+000090*    -------------------------------------------------------
+000100*    MODIFICATION HISTORY.
+000110*    DATE       INIT  DESCRIPTION
+000120*    ---------  ----  ---------------------------------------
+000130*    09/08/2026 MK    PULLED OUT OF ADDING-ITEMS SO IT CAN BE
+000140*                     SHARED WITH ITEM-MAINT.
+000145*    09/08/2026 MK    ADDED ITEM-QTY-ON-HAND AND ITEM-REORDER-
+000146*                     LEVEL SO LOW-STOCK ITEMS CAN BE IDENTIFIED
+000147*                     DIRECTLY OFF ITEM-FILE.
+000150******************************************************************
+000160 01  STOCK-ITEMS.
+000170     02  ITEM-NAME              PIC X(20).
+000180     02  ITEM-CODE              PIC X(05).
+000190     02  ITEM-PRICE             PIC 9(05)V9(02).
+000195     02  ITEM-QTY-ON-HAND       PIC 9(05).
+000196     02  ITEM-REORDER-LEVEL     PIC 9(05).

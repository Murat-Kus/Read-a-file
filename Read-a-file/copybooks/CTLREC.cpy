@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*    COPYBOOK.    CTLREC
+000030*    AUTHOR.      M. KUS - INVENTORY SYSTEMS
+000040*    DATE-WRITTEN. 09/08/2026.
+000050*    PURPOSE.     HEADER/TRAILER CONTROL RECORD FOR THE ITEM
+000060*                 EXTRACT.  ONE HEADER RECORD (CTL-RECORD-TYPE
+000070*                 = 'H') CARRIES THE RUN DATE AND THE EXPECTED
+000080*                 RECORD COUNT; ONE TRAILER RECORD
+000090*                 (CTL-RECORD-TYPE = 'T') CARRIES THE ACTUAL
+000100*                 RECORD COUNT AND TOTAL ITEM-PRICE SO A
+000110*                 READING PROGRAM CAN RECONCILE WHAT IT
+000120*                 ACTUALLY SAW.
+000130*    -------------------------------------------------------
+000140*    MODIFICATION HISTORY.
+000150*    DATE       INIT  DESCRIPTION
+000160*    ---------  ----  ---------------------------------------
+000170*    09/08/2026 MK    ORIGINAL VERSION.
+000180******************************************************************
+000190 01  CONTROL-RECORD.
+000200     02  CTL-RECORD-TYPE            PIC X(01).
+000210         88  CTL-IS-HEADER              VALUE 'H'.
+000220         88  CTL-IS-TRAILER             VALUE 'T'.
+000230     02  CTL-RUN-DATE               PIC X(08).
+000240     02  CTL-RECORD-COUNT           PIC 9(07).
+000250     02  CTL-TOTAL-PRICE            PIC 9(09)V9(02).

@@ -0,0 +1,163 @@
+000010//ADDJOB   JOB (INVSYS),'MURAT KUS',CLASS=A,MSGCLASS=X,
+000020//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+000030//*********************************************************
+000040//* ADDJOB
+000050//* AUTHOR:   M. KUS - INVENTORY SYSTEMS
+000060//* PURPOSE:  DEFSTEP DEFINES THE VSAM CLUSTER FOR TODAY'S
+000070//*           NEW GENERATION OF THE ITEMFILE GDG BASE.
+000080//*           MAINSTEP THEN APPLIES TODAY'S ADD/CHANGE/DELETE
+000090//*           TRANSACTIONS AGAINST THE CURRENT STOCK ITEM
+000100//*           MASTER AND CATALOGS THE RESULT INTO THAT NEW
+000110//*           GENERATION.  ADDSTEP THEN RUNS THE FULL LISTING/
+000120//*           CONTROL TOTALS PASS AGAINST THAT SAME GENERATION.
+000130//*           PRIOR GENERATIONS STAY AROUND ON THE BASE FOR
+000140//*           RERUN/COMPARE INSTEAD OF BEING OVERWRITTEN.
+000150//*-----------------------------------------------------------
+000160//* MODIFICATION HISTORY.
+000170//* DATE       INIT  DESCRIPTION
+000180//* ---------  ----  -------------------------------------
+000190//* 09/08/2026 MK    ORIGINAL VERSION.
+000200//* 09/08/2026 MK    SPLIT INTO MAINSTEP (ITEM-MAINT) AND
+000210//*                  ADDSTEP (ADDING-ITEMS) SO THE MASTER THIS
+000220//*                  JOB PRODUCES IS THE SAME ONE IT LISTS -
+000230//*                  PREVIOUSLY ONLY ADDSTEP RAN AND ITEM-MAINT
+000240//*                  WAS NEVER INVOKED BY ANY JOB.  ADDSTEP'S
+000250//*                  ITEMFILE AND ITEMCTL DD STATEMENTS NOW
+000260//*                  REFERENCE GENERATION (0) INSTEAD OF (+1) -
+000270//*                  (+1) NAMES THE GENERATION BEING CREATED,
+000280//*                  WHICH ONLY THE STEP THAT CATALOGS IT (HERE,
+000290//*                  MAINSTEP'S NEWITEM DD) CAN REFERENCE; A
+000300//*                  READ-ONLY STEP MUST USE (0), THE CURRENT
+000310//*                  GENERATION, WHICH IS WHAT MAINSTEP JUST
+000320//*                  BECOMES ONCE IT IS CATALOGED.  ITEMFERR,
+000330//*                  ITEMCTL, ITEMRST AND AUDITLOG ARE NOW DD
+000340//*                  NAMES REFERENCED DIRECTLY BY THE PROGRAMS'
+000350//*                  SELECT CLAUSES (THEY WERE DEAD DD STATEMENTS
+000360//*                  BEFORE - THE PROGRAMS STILL OPENED THEM BY
+000370//*                  A HARDCODED LITERAL NAME).  ITEMRST'S DCB
+000380//*                  LRECL IS CORRECTED TO MATCH RESTARTR'S TRUE
+000390//*                  RECORD LENGTH.  A DUMMY SYSIN IS ADDED SO
+000400//*                  THE ITEM CODE PROMPT ADDSTEP READS AT
+000410//*                  STARTUP DOES NOT WAIT ON AN OPERATOR REPLY
+000420//*                  DURING THIS UNATTENDED NIGHTLY RUN - A BLANK
+000430//*                  REPLY RUNS THE FULL LISTING PASS.
+000440//* 09/08/2026 MK    REVIEW FIXES: ADDED DEFSTEP, WHICH DEFINES
+000450//*                  THE VSAM CLUSTER FOR THE NEW ITEMFILE
+000460//*                  GENERATION BEFORE MAINSTEP LOADS IT - A
+000470//*                  KSDS CANNOT BE ALLOCATED BY A PLAIN DD
+000480//*                  SPACE PARAMETER THE WAY A SEQUENTIAL FILE
+000490//*                  CAN.  MAINSTEP GAINED AN ITEMTRAN DD SO
+000500//*                  ITEM-TRANS (ASSIGN TO ITEMTRAN) HAS SOMETHING
+000510//*                  TO OPEN INSTEAD OF A HARDCODED WORKSTATION
+000520//*                  PATH.  ITEMRST'S AND AUDITLOG'S ABNORMAL
+000530//*                  DISPOSITION CHANGED FROM DELETE TO KEEP - A
+000540//*                  DELETE THERE WOULD WIPE OUT THE CHECKPOINT
+000550//*                  AND THE AUDIT TRAIL ON THE EXACT ABEND THEY
+000560//*                  EXIST TO SURVIVE.  ITEMFERR'S DISPOSITION
+000570//*                  CHANGED FROM (NEW,CATLG,DELETE) TO
+000580//*                  (MOD,CATLG,KEEP) TO MATCH ITEM-FILE-ERR'S
+000590//*                  OPEN EXTEND - NEW ONLY WORKS THE FIRST RUN,
+000600//*                  SINCE EVERY RUN AFTER THAT FINDS ITEMFERR
+000610//*                  ALREADY CATALOGED.
+000615//* 09/08/2026 MK    REVIEW FIXES: MAINSTEP GAINED AN ITEMCTL DD,
+000616//*                  CATALOGING GENERATION (+1) OF ITEMCTL, SO
+000617//*                  ITEM-MAINT HAS SOMEWHERE TO WRITE THE HEADER/
+000618//*                  TRAILER CONTROL RECORD FOR THE MASTER IT JUST
+000619//*                  BUILT - PREVIOUSLY NOTHING WROTE THAT
+000620//*                  GENERATION, SO ADDSTEP'S ITEMCTL DD READ
+000621//*                  WHATEVER STALE GENERATION HAPPENED TO BE
+000622//*                  CURRENT.  NEWITEM'S DISPOSITION CHANGED FROM
+000623//*                  (MOD,CATLG,KEEP) TO OLD - DEFSTEP'S IDCAMS
+000624//*                  DEFINE CLUSTER ALREADY CATALOGS THE CLUSTER,
+000625//*                  SO MAINSTEP IS OPENING AN EXISTING DATASET,
+000626//*                  NOT CREATING ONE.
+000627//*********************************************************
+000630//*
+000640//DEFSTEP  EXEC PGM=IDCAMS
+000650//STEPLIB  DD DSN=INVSYS.PROD.LOADLIB,DISP=SHR
+000660//SYSPRINT DD SYSOUT=*
+000670//*
+000680//* DEFINES THE VSAM KSDS FOR TODAY'S NEW ITEMFILE GENERATION -
+000690//* A KEY-SEQUENCED CLUSTER HAS TO BE DEFINED BY IDCAMS BEFORE
+000700//* MAINSTEP CAN OPEN AND LOAD IT; A PLAIN DD SPACE PARAMETER
+000710//* ONLY WORKS FOR A SEQUENTIAL DATASET.  KEYS/RECORDSIZE MATCH
+000720//* STOCK-ITEMS IN STOCKITM COPYBOOK - ITEM-CODE IS 5 BYTES
+000730//* STARTING AT OFFSET 20 OF A 42-BYTE RECORD.
+000740//SYSIN    DD *
+000750  DEFINE CLUSTER (NAME(INVSYS.PROD.ITEMFILE(+1))          -
+000760         INDEXED                                          -
+000770         KEYS(5 20)                                       -
+000780         RECORDSIZE(42 42)                                -
+000790         TRACKS(10 10)                                    -
+000800         FREESPACE(10 10)                                 -
+000810         SHAREOPTIONS(2 3) )
+000820/*
+000830//*
+000840//MAINSTEP EXEC PGM=ITEM-MAINT
+000850//STEPLIB  DD DSN=INVSYS.PROD.LOADLIB,DISP=SHR
+000860//*
+000870//* YESTERDAY'S GENERATION OF THE STOCK ITEM MASTER - THE OLD
+000880//* MASTER THE ADD/CHANGE/DELETE TRANSACTIONS ARE APPLIED TO.
+000890//ITEMFILE DD DSN=INVSYS.PROD.ITEMFILE(0),DISP=SHR
+000900//*
+000910//* TODAY'S ADD/CHANGE/DELETE TRANSACTIONS, IN ASCENDING
+000920//* ITEM-CODE SEQUENCE, TO BE APPLIED AGAINST THE OLD MASTER.
+000930//ITEMTRAN DD DSN=INVSYS.PROD.ITEMTRAN,DISP=SHR
+000940//*
+000950//* TODAY'S NEW MASTER - THE CLUSTER DEFSTEP JUST DEFINED AND
+000960//* CATALOGED AS THE NEXT GENERATION; MAINSTEP ONLY LOADS IT.
+000970//NEWITEM  DD DSN=INVSYS.PROD.ITEMFILE(+1),DISP=OLD
+000975//*
+000976//* HEADER/TRAILER CONTROL RECORD FOR TODAY'S NEW MASTER, CATALOGED
+000977//* AS THE NEXT GENERATION SO ADDSTEP'S ITEMCTL DD SEES IT AS
+000978//* GENERATION (0) ONCE MAINSTEP FINISHES.
+000979//ITEMCTL  DD DSN=INVSYS.PROD.ITEMCTL(+1),DISP=(NEW,CATLG,KEEP),
+000980//             SPACE=(TRK,(1,1),RLSE),
+000981//             DCB=(RECFM=FB,LRECL=027)
+000982//*
+000990//* AUDIT TRAIL OF EVERY ADD, CHANGE AND DELETE APPLIED.
+001000//AUDITLOG DD DSN=INVSYS.PROD.AUDITLOG,
+001010//             DISP=(MOD,CATLG,KEEP),
+001020//             SPACE=(TRK,(5,5),RLSE),
+001030//             DCB=(RECFM=FB,LRECL=054)
+001040//*
+001050//SYSOUT   DD SYSOUT=*
+001060//SYSPRINT DD SYSOUT=*
+001070//*
+001080//ADDSTEP  EXEC PGM=ADDING-ITEMS
+001090//STEPLIB  DD DSN=INVSYS.PROD.LOADLIB,DISP=SHR
+001100//*
+001110//* TODAY'S GENERATION OF THE STOCK ITEM MASTER, JUST CATALOGED
+001120//* BY MAINSTEP.
+001130//ITEMFILE DD DSN=INVSYS.PROD.ITEMFILE(0),DISP=SHR
+001140//*
+001150//* SUSPENSE FILE FOR RECORDS FAILING VALIDATION.  ITEM-FILE-ERR
+001160//* OPENS THIS EXTEND, SO AFTER THE FIRST RUN IT IS ALWAYS
+001170//* ALREADY CATALOGED - DISP=MOD LETS EVERY RUN FIND IT THAT WAY.
+001180//ITEMFERR DD DSN=INVSYS.PROD.ITEMFERR,
+001190//             DISP=(MOD,CATLG,KEEP),
+001200//             SPACE=(TRK,(5,5),RLSE),
+001210//             DCB=(RECFM=FB,LRECL=064)
+001220//*
+001230//* HEADER/TRAILER CONTROL RECORDS FOR TODAY'S GENERATION.
+001240//ITEMCTL  DD DSN=INVSYS.PROD.ITEMCTL(0),DISP=SHR
+001250//*
+001260//* CHECKPOINT/RESTART FILE - CARRIED FORWARD ACROSS STEPS
+001270//* IF THE JOB IS RESTARTED AFTER AN ABEND.  KEEP ON ABEND SO
+001280//* THE VERY RESTART THIS FILE EXISTS FOR STILL HAS IT.
+001290//ITEMRST  DD DSN=INVSYS.PROD.ITEMRST,DISP=(MOD,CATLG,KEEP),
+001300//             SPACE=(TRK,(1,1),RLSE),
+001310//             DCB=(RECFM=FB,LRECL=030)
+001320//*
+001330//* SAME AUDIT TRAIL DATASET MAINSTEP WROTE TO - ONE LOG FOR
+001340//* EVERYTHING DONE TO TODAY'S MASTER.  KEEP ON ABEND, SAME
+001350//* REASONING AS MAINSTEP'S AUDITLOG DD.
+001360//AUDITLOG DD DSN=INVSYS.PROD.AUDITLOG,DISP=(MOD,,KEEP)
+001370//*
+001380//* NO OPERATOR IS AVAILABLE TO ANSWER THE ITEM CODE PROMPT ON
+001390//* AN UNATTENDED RUN - A DUMMY, BLANK REPLY SELECTS THE FULL
+001400//* LISTING PASS.
+001410//SYSIN    DD DUMMY
+001420//*
+001430//SYSOUT   DD SYSOUT=*
+001440//SYSPRINT DD SYSOUT=*

@@ -1,42 +1,505 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADDING-ITEMS.
-      *********************************
-      *AUTHOR. MURAT KUÞ.
-      *DATE-WRITTEN. 14/06/2023.
-      *********************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT ITEM-FILE ASSIGN TO
-           "C:\Coding etc\Github Cobol\Write-to-a-file\itemfile.dat"           *>Location of the file you want to read
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  ITEM-FILE.
-       01  STOCK-ITEMS.
-        02 ITEM-NAME PIC X(20).
-        02 ITEM-CODE PIC X(5).
-        02 ITEM-PRICE PIC $Z(5).9(2).
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-STOCK-ITEMS.
-        02 WS-ITEM-NAME PIC X(20).
-        02 WS-ITEM-CODE PIC X(5).
-        02 WS-ITEM-PRICE PIC $Z(5).9(2).
-       01  WS-ENDOF PIC A(1).
-
-       PROCEDURE DIVISION.
-       OPEN INPUT ITEM-FILE.
-           PERFORM UNTIL WS-ENDOF='Y'
-               READ ITEM-FILE INTO WS-STOCK-ITEMS
-               AT END MOVE 'Y' TO WS-ENDOF
-               NOT AT END DISPLAY WS-STOCK-ITEMS
-               END-READ
-           END-PERFORM
-       CLOSE ITEM-FILE.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. ADDING-ITEMS.
+000030       AUTHOR. MURAT KUS.
+000040       INSTALLATION. INVENTORY SYSTEMS.
+000050       DATE-WRITTEN. 14/06/2023.
+000060       DATE-COMPILED. 09/08/2026.
+000070******************************************************************
+000080*    PURPOSE.     READS ITEM-FILE, THE STOCK ITEM MASTER, AND
+000090*                 DISPLAYS EACH STOCK ITEM AS IT IS READ.
+000100*    -------------------------------------------------------
+000110*    MODIFICATION HISTORY.
+000120*    DATE       INIT  DESCRIPTION
+000130*    ---------  ----  ---------------------------------------
+000140*    14/06/2023 MK    ORIGINAL VERSION - READ AND DISPLAY
+000150*                     EVERY RECORD ON ITEM-FILE.
+000160*    09/08/2026 MK    ADDED END-OF-RUN CONTROL TOTALS (ITEMS
+000170*                     READ AND TOTAL INVENTORY VALUE) SO THE
+000180*                     OPERATOR DOES NOT HAVE TO COUNT SCROLLED
+000190*                     CONSOLE OUTPUT TO CONFIRM THE RUN WENT
+000200*                     TO COMPLETION.
+000210*    09/08/2026 MK    ADDED RECORD VALIDATION.  A BLANK
+000220*                     ITEM-CODE OR A NON-NUMERIC ITEM-PRICE
+000230*                     NOW GOES TO THE ITEM-FILE-ERR SUSPENSE
+000240*                     FILE WITH A REASON CODE INSTEAD OF
+000250*                     BEING DISPLAYED AS GOOD STOCK DATA.
+000260*                     ITEM-PRICE CHANGED FROM AN EDITED
+000270*                     PICTURE TO A TRUE NUMERIC FIELD SO
+000280*                     THAT IT CAN ACTUALLY BE TESTED FOR
+000290*                     NUMERIC CONTENT - AN EDITED PICTURE
+000300*                     CARRIES ITS OWN '$' AND '.' AS DATA
+000310*                     AND CAN NEVER TEST NUMERIC.
+000320*    09/08/2026 MK    MOVED THE STOCK-ITEMS LAYOUT OUT TO THE
+000330*                     SHARED STOCKITM COPYBOOK SO IT STAYS IN
+000340*                     STEP WITH THE NEW ITEM-MAINT PROGRAM.
+000350*    09/08/2026 MK    ITEM-FILE REORGANIZED AS AN INDEXED FILE
+000360*                     KEYED ON ITEM-CODE SO A SINGLE ITEM CAN
+000370*                     BE PULLED DIRECTLY INSTEAD OF SCANNING
+000380*                     THE WHOLE FILE.  ACCESS MODE IS DYNAMIC
+000390*                     SO THE EXISTING FULL-FILE LISTING STILL
+000400*                     WORKS; AN OPERATOR WHO ENTERS AN ITEM
+000410*                     CODE AT THE CONSOLE PROMPT NOW GETS A
+000420*                     SINGLE-ITEM LOOKUP INSTEAD OF A FULL RUN.
+000430*    09/08/2026 MK    ADDED A HEADER/TRAILER CONTROL FILE
+000440*                     (ITEM-CONTROL-FILE) THAT ACCOMPANIES
+000450*                     ITEMFILE.DAT: A HEADER RECORD CARRIES THE
+000460*                     RUN DATE AND EXPECTED RECORD COUNT, A
+000470*                     TRAILER RECORD CARRIES THE ACTUAL RECORD
+000480*                     COUNT AND TOTAL ITEM-PRICE.  THE FULL
+000490*                     LISTING PASS NOW RECONCILES WHAT IT
+000500*                     ACTUALLY READ AGAINST THE TRAILER BEFORE
+000510*                     STOP RUN.  THE CONTROL RECORDS ARE KEPT
+000520*                     IN A SEPARATE FILE RATHER THAN BUNDLED
+000530*                     INTO ITEMFILE.DAT ITSELF BECAUSE ITEMFILE
+000540*                     IS NOW AN INDEXED FILE KEYED ON ITEM-CODE
+000550*                     AND HAS NO ROOM FOR NON-STOCK-ITEM
+000560*                     RECORDS UNDER THAT KEY.
+000570*    09/08/2026 MK    ADDED CHECKPOINT/RESTART SUPPORT.  A
+000580*                     CHECKPOINT RECORD IS WRITTEN TO
+000590*                     RESTART-FILE EVERY WS-CHECKPOINT-INTERVAL
+000600*                     RECORDS; IF A RUN IS STARTED AND FINDS A
+000610*                     CHECKPOINT ON FILE, IT STARTS ITEM-FILE
+000620*                     JUST AFTER THE LAST ITEM CODE PROCESSED
+000630*                     INSTEAD OF REPROCESSING FROM THE TOP.  THE
+000640*                     CHECKPOINT FILE IS CLEARED OUT ON A CLEAN
+000650*                     COMPLETION.
+000660*    09/08/2026 MK    ITEM-FILE IS NOW ASSIGNED TO THE DDNAME
+000670*                     ITEMFILE INSTEAD OF A HARDCODED WORKSTATION
+000680*                     PATH, SO THE BATCH JOB (SEE ADDJOB) CAN
+000690*                     POINT IT AT A DATED GENERATION DATASET.
+000700*    09/08/2026 MK    ADDED AUDIT-LOG-FILE.  EVERY RECORD READ
+000710*                     BY ADDING-ITEMS, AND EVERY ADD, CHANGE OR
+000720*                     DELETE APPLIED BY ITEM-MAINT, IS NOW
+000730*                     WRITTEN TO A SHARED, TIMESTAMPED AUDIT
+000740*                     TRAIL.
+000750*    09/08/2026 MK    STOCKITM NOW CARRIES AN ITEM-QTY-ON-HAND
+000760*                     AND AN ITEM-REORDER-LEVEL FOR EACH STOCK
+000770*                     ITEM.  SEE THE NEW ITEM-REORDER PROGRAM,
+000780*                     WHICH EXTRACTS EVERY ITEM WHOSE QUANTITY
+000790*                     HAS FALLEN BELOW ITS REORDER LEVEL.
+000800*    09/08/2026 MK    REVIEW FIXES: ITEM-FILE-ERR, ITEM-CONTROL-
+000810*                     FILE, RESTART-FILE AND AUDIT-LOG-FILE ARE
+000820*                     NOW ASSIGNED TO DDNAMES (ITEMFERR, ITEMCTL,
+000830*                     ITEMRST, AUDITLOG) LIKE ITEM-FILE ALREADY
+000840*                     WAS, SO ADJOB CAN POINT ALL OF THEM AT THE
+000850*                     RIGHT DATASETS.  THE CONSOLE PROMPT FOR AN
+000860*                     ITEM CODE NOW READS FROM SYSIN INSTEAD OF
+000870*                     THE OPERATOR CONSOLE, SINCE THE UNATTENDED
+000880*                     NIGHTLY RUN HAS NO OPERATOR TO ANSWER A
+000890*                     CONSOLE PROMPT.  ITEM-FILE-ERR IS NOW
+000900*                     OPENED EXTEND, AND ONLY FOR THE FULL-
+000910*                     LISTING PASS, SO A SINGLE-ITEM LOOKUP OR A
+000920*                     RESTARTED RUN NO LONGER WIPES OUT SUSPENSE
+000930*                     RECORDS FROM AN EARLIER RUN.  THE RESTART
+000940*                     CHECKPOINT NOW ALSO SAVES AND RESTORES
+000950*                     WS-ERROR-COUNT (SEE RST-ERROR-COUNT ON
+000960*                     RESTARTR) SO A RESTARTED RUN'S RECONCILI-
+000970*                     ATION AGAINST THE CONTROL FILE INCLUDES
+000980*                     REJECTS FROM BEFORE THE CHECKPOINT.  THE
+000990*                     HEADER/TRAILER READS NOW CHECK CTL-IS-
+001000*                     HEADER/CTL-IS-TRAILER INSTEAD OF TRUSTING
+001010*                     RECORD POSITION.
+001020*    09/08/2026 MK    OPEN INPUT ITEM-FILE NOW CHECKS
+001030*                     WS-ITEM-FILE-STATUS AND STOPS THE RUN ON A
+001040*                     BAD OPEN INSTEAD OF RELYING ON THE RUNTIME'S
+001050*                     AUTOMATIC ABEND - DECLARING FILE STATUS ON
+001060*                     AN INDEXED FILE TURNS THAT AUTOMATIC ABEND
+001070*                     OFF, SO THE PROGRAM HAS TO CATCH A BAD OPEN
+001080*                     ITSELF.
+001090*    09/08/2026 MK    1100-VALIDATE-ITEM'S BLANK ITEM-CODE CHECK
+001100*                     PREDATES ITEM-FILE BECOMING AN INDEXED FILE
+001110*                     KEYED ON ITEM-CODE (A KSDS CANNOT ACTUALLY
+001120*                     STORE TWO RECORDS WITH A BLANK KEY).  IT IS
+001130*                     KEPT ANYWAY AS A DEFENSIVE CHECK AGAINST A
+001140*                     BLANK KEY REACHING THE FILE FROM AN
+001150*                     UNVALIDATED LOAD OR CONVERSION, WHICH WOULD
+001160*                     OTHERWISE BE CAUGHT ONLY AT THE POINT SOME
+001170*                     LATER PROGRAM TRIES TO KEY OFF IT.
+001180*    09/08/2026 MK    WS-EXPECTED-COUNT, WS-TRAILER-COUNT AND
+001190*                     WS-TRAILER-TOTAL NOW MATCH WS-RECORD-COUNT/
+001200*                     WS-ERROR-COUNT (COMP) AND WS-TOTAL-VALUE
+001210*                     (COMP-3) INSTEAD OF BEING PLAIN DISPLAY -
+001220*                     ALL SIX ARE WORKING-STORAGE ACCUMULATORS
+001230*                     USED THE SAME WAY, SO THEY NOW SHARE THE
+001240*                     SAME USAGE CONVENTION.
+001250******************************************************************
+001260       ENVIRONMENT DIVISION.
+001270       INPUT-OUTPUT SECTION.
+001280       FILE-CONTROL.
+001290
+001300           SELECT ITEM-FILE ASSIGN TO ITEMFILE
+001310               ORGANIZATION IS INDEXED
+001320               ACCESS MODE IS DYNAMIC
+001330               RECORD KEY IS ITEM-CODE
+001340               FILE STATUS IS WS-ITEM-FILE-STATUS.
+001350
+001360           SELECT ITEM-FILE-ERR ASSIGN TO ITEMFERR
+001370               ORGANIZATION IS LINE SEQUENTIAL.
+001380
+001390           SELECT ITEM-CONTROL-FILE ASSIGN TO ITEMCTL
+001400               ORGANIZATION IS LINE SEQUENTIAL.
+001410
+001420           SELECT OPTIONAL RESTART-FILE ASSIGN TO ITEMRST
+001430               ORGANIZATION IS LINE SEQUENTIAL.
+001440
+001450           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+001460               ORGANIZATION IS LINE SEQUENTIAL.
+001470
+001480       DATA DIVISION.
+001490       FILE SECTION.
+001500
+001510       FD  ITEM-FILE.
+001520       COPY STOCKITM.
+001530
+001540       FD  ITEM-CONTROL-FILE.
+001550       COPY CTLREC.
+001560
+001570       FD  RESTART-FILE.
+001580       COPY RESTARTR.
+001590       FD  AUDIT-LOG-FILE.
+001600       COPY AUDITLOG.
+001610       FD  ITEM-FILE-ERR.
+001620       01  ITEM-FILE-ERR-RECORD.
+001630           02  ERR-ITEM-NAME          PIC X(20).
+001640           02  ERR-ITEM-CODE          PIC X(05).
+001650           02  ERR-ITEM-PRICE         PIC X(07).
+001660           02  ERR-REASON-CODE        PIC X(02).
+001670           02  ERR-REASON-TEXT        PIC X(30).
+001680
+001690       WORKING-STORAGE SECTION.
+001700
+001710       COPY STOCKITM REPLACING STOCK-ITEMS BY WS-STOCK-ITEMS
+001720                               ITEM-NAME BY WS-ITEM-NAME
+001730                               ITEM-CODE BY WS-ITEM-CODE
+001740                               ITEM-PRICE BY WS-ITEM-PRICE
+001750                               ITEM-QTY-ON-HAND
+001760                                   BY WS-ITEM-QTY-ON-HAND
+001770                               ITEM-REORDER-LEVEL
+001780                                   BY WS-ITEM-REORDER-LEVEL.
+001790
+001800       77  WS-ENDOF                   PIC X(01) VALUE 'N'.
+001810           88  WS-AT-END                  VALUE 'Y'.
+001820
+001830       77  WS-ITEM-VALID-SW           PIC X(01) VALUE 'Y'.
+001840           88  WS-ITEM-VALID              VALUE 'Y'.
+001850           88  WS-ITEM-INVALID            VALUE 'N'.
+001860
+001870       77  WS-RECORD-COUNT            PIC 9(07) COMP VALUE ZERO.
+001880       77  WS-ERROR-COUNT             PIC 9(07) COMP VALUE ZERO.
+001890       77  WS-TOTAL-VALUE             PIC 9(09)V9(02) COMP-3
+001900                                      VALUE ZERO.
+001910       77  WS-ITEM-FILE-STATUS        PIC X(02) VALUE '00'.
+001920       77  WS-INQUIRY-CODE            PIC X(05) VALUE SPACES.
+001930       77  WS-EXPECTED-COUNT          PIC 9(07) COMP VALUE ZERO.
+001940       77  WS-TRAILER-COUNT           PIC 9(07) COMP VALUE ZERO.
+001950       77  WS-TRAILER-TOTAL           PIC 9(09)V9(02) COMP-3
+001960                                      VALUE ZERO.
+001970       77  WS-CHECKPOINT-INTERVAL     PIC 9(05) COMP
+001980                                      VALUE 1000.
+001990       77  WS-CKPT-QUOTIENT           PIC 9(07) COMP VALUE ZERO.
+002000       77  WS-CKPT-REMAINDER          PIC 9(07) COMP VALUE ZERO.
+002010       77  WS-LAST-ITEM-CODE          PIC X(05) VALUE SPACES.
+002020
+002030       PROCEDURE DIVISION.
+002040
+002050******************************************************************
+002060*    0000-MAINLINE
+002070******************************************************************
+002080       0000-MAINLINE.
+002090           OPEN INPUT ITEM-FILE.
+002100           IF WS-ITEM-FILE-STATUS NOT = '00'
+002110               DISPLAY 'ADDING-ITEMS: *** OPEN FAILED FOR'
+002120                   ' ITEM-FILE, STATUS = ' WS-ITEM-FILE-STATUS
+002130               STOP RUN
+002140           END-IF.
+002150           OPEN EXTEND AUDIT-LOG-FILE.
+002160           DISPLAY 'ENTER AN ITEM CODE TO LOOK UP, OR PRESS'
+002170               ' ENTER FOR A FULL LISTING: '.
+002180           ACCEPT WS-INQUIRY-CODE FROM SYSIN.
+002190           IF WS-INQUIRY-CODE = SPACES
+002200               OPEN INPUT ITEM-CONTROL-FILE
+002210               OPEN EXTEND ITEM-FILE-ERR
+002220               PERFORM 0600-READ-HEADER THRU 0600-EXIT
+002230               PERFORM 0550-CHECK-RESTART THRU 0550-EXIT
+002240               PERFORM 1000-READ-AND-VALIDATE THRU 1000-EXIT
+002250                   UNTIL WS-AT-END
+002260               PERFORM 0700-READ-TRAILER THRU 0700-EXIT
+002270               PERFORM 3000-DISPLAY-TOTALS THRU 3000-EXIT
+002280               PERFORM 3100-RECONCILE-TOTALS THRU 3100-EXIT
+002290               PERFORM 3200-CLEAR-CHECKPOINT THRU 3200-EXIT
+002300               CLOSE ITEM-CONTROL-FILE
+002310               CLOSE ITEM-FILE-ERR
+002320           ELSE
+002330               PERFORM 0500-ITEM-INQUIRY THRU 0500-EXIT
+002340           END-IF.
+002350           CLOSE ITEM-FILE.
+002360           CLOSE AUDIT-LOG-FILE.
+002370           STOP RUN.
+002380
+002390******************************************************************
+002400*    0500-ITEM-INQUIRY THRU 0500-EXIT
+002410*    DIRECT LOOKUP OF A SINGLE ITEM BY ITEM-CODE, USING THE
+002420*    INDEXED FILE'S RECORD KEY INSTEAD OF A FULL SEQUENTIAL
+002430*    SCAN OF ITEM-FILE.
+002440******************************************************************
+002450       0500-ITEM-INQUIRY.
+002460           MOVE WS-INQUIRY-CODE TO ITEM-CODE.
+002470           READ ITEM-FILE INTO WS-STOCK-ITEMS
+002480               INVALID KEY
+002490                   DISPLAY 'ADDING-ITEMS: ITEM CODE '
+002500                       WS-INQUIRY-CODE ' NOT FOUND'
+002510               NOT INVALID KEY
+002520                   DISPLAY WS-STOCK-ITEMS
+002530                   PERFORM 2600-WRITE-AUDIT-LOG THRU 2600-EXIT
+002540           END-READ.
+002550       0500-EXIT.
+002560           EXIT.
+002570
+002580******************************************************************
+002590*    0550-CHECK-RESTART THRU 0550-EXIT
+002600*    LOOKS FOR A LEFTOVER CHECKPOINT FROM AN EARLIER RUN THAT DID
+002610*    NOT RUN TO COMPLETION.  IF ONE IS FOUND, THE SAVED CONTROL
+002620*    TOTALS ARE RESTORED AND ITEM-FILE IS STARTED JUST PAST THE
+002630*    LAST ITEM CODE PROCESSED SO THE RUN PICKS UP WHERE THE
+002640*    PREVIOUS ONE LEFT OFF INSTEAD OF REPROCESSING THE FILE.
+002650******************************************************************
+002660       0550-CHECK-RESTART.
+002670           OPEN INPUT RESTART-FILE.
+002680           READ RESTART-FILE INTO RESTART-RECORD
+002690               AT END
+002700                   CONTINUE
+002710               NOT AT END
+002720                   MOVE RST-RECORD-COUNT TO WS-RECORD-COUNT
+002730                   MOVE RST-ERROR-COUNT TO WS-ERROR-COUNT
+002740                   MOVE RST-TOTAL-VALUE TO WS-TOTAL-VALUE
+002750                   MOVE RST-LAST-ITEM-CODE TO WS-LAST-ITEM-CODE
+002760                   MOVE RST-LAST-ITEM-CODE TO ITEM-CODE
+002770                   START ITEM-FILE KEY IS GREATER THAN ITEM-CODE
+002780                       INVALID KEY
+002790                           DISPLAY 'ADDING-ITEMS: RESTART ITEM '
+002800                               'CODE NOT FOUND, RUNNING FROM'
+002810                               ' THE TOP'
+002820                       NOT INVALID KEY
+002830                           DISPLAY 'ADDING-ITEMS: RESUMING AFTER'
+002840                               ' ITEM ' RST-LAST-ITEM-CODE
+002850                   END-START
+002860           END-READ.
+002870           CLOSE RESTART-FILE.
+002880       0550-EXIT.
+002890           EXIT.
+002900
+002910******************************************************************
+002920*    0600-READ-HEADER THRU 0600-EXIT
+002930*    READS THE HEADER RECORD OFF ITEM-CONTROL-FILE AND SAVES
+002940*    THE EXPECTED RECORD COUNT FOR THE RECONCILIATION CHECK.
+002950******************************************************************
+002960       0600-READ-HEADER.
+002970           READ ITEM-CONTROL-FILE INTO CONTROL-RECORD
+002980               AT END
+002990                   DISPLAY 'ADDING-ITEMS: ITEM-CONTROL-FILE HAS'
+003000                       ' NO HEADER RECORD'
+003010               NOT AT END
+003020                   IF NOT CTL-IS-HEADER
+003030                       DISPLAY 'ADDING-ITEMS: *** FIRST RECORD ON'
+003040                           ' ITEM-CONTROL-FILE IS NOT A HEADER'
+003050                           ' RECORD ***'
+003060                   END-IF
+003070                   MOVE CTL-RECORD-COUNT TO WS-EXPECTED-COUNT
+003080                   DISPLAY 'ADDING-ITEMS: RUN DATE ' CTL-RUN-DATE
+003090                       '  EXPECTED RECORDS = ' WS-EXPECTED-COUNT
+003100           END-READ.
+003110       0600-EXIT.
+003120           EXIT.
+003130
+003140******************************************************************
+003150*    0700-READ-TRAILER THRU 0700-EXIT
+003160*    READS THE TRAILER RECORD OFF ITEM-CONTROL-FILE AND SAVES
+003170*    THE ACTUAL RECORD COUNT AND TOTAL PRICE IT CARRIES FOR THE
+003180*    RECONCILIATION CHECK.
+003190******************************************************************
+003200       0700-READ-TRAILER.
+003210           READ ITEM-CONTROL-FILE INTO CONTROL-RECORD
+003220               AT END
+003230                   DISPLAY 'ADDING-ITEMS: ITEM-CONTROL-FILE HAS'
+003240                       ' NO TRAILER RECORD'
+003250               NOT AT END
+003260                   IF NOT CTL-IS-TRAILER
+003270                       DISPLAY 'ADDING-ITEMS: *** SECOND RECORD ON'
+003280                           ' ITEM-CONTROL-FILE IS NOT A TRAILER'
+003290                           ' RECORD ***'
+003300                   END-IF
+003310                   MOVE CTL-RECORD-COUNT TO WS-TRAILER-COUNT
+003320                   MOVE CTL-TOTAL-PRICE TO WS-TRAILER-TOTAL
+003330           END-READ.
+003340       0700-EXIT.
+003350           EXIT.
+003360
+003370******************************************************************
+003380*    1000-READ-AND-VALIDATE THRU 1000-EXIT
+003390*    READS ONE STOCK ITEM.  VALID ITEMS ARE DISPLAYED AND
+003400*    COUNTED TOWARDS THE CONTROL TOTALS; INVALID ITEMS ARE
+003410*    ROUTED TO THE SUSPENSE FILE BY 2000-WRITE-SUSPENSE.
+003420******************************************************************
+003430       1000-READ-AND-VALIDATE.
+003440           READ ITEM-FILE NEXT RECORD INTO WS-STOCK-ITEMS
+003450               AT END
+003460                   SET WS-AT-END TO TRUE
+003470               NOT AT END
+003480                   MOVE WS-ITEM-CODE TO WS-LAST-ITEM-CODE
+003490                   PERFORM 2600-WRITE-AUDIT-LOG THRU 2600-EXIT
+003500                   PERFORM 1100-VALIDATE-ITEM THRU 1100-EXIT
+003510                   IF WS-ITEM-VALID
+003520                       DISPLAY WS-STOCK-ITEMS
+003530                       ADD 1 TO WS-RECORD-COUNT
+003540                       ADD WS-ITEM-PRICE TO WS-TOTAL-VALUE
+003550                   ELSE
+003560                       PERFORM 2000-WRITE-SUSPENSE THRU 2000-EXIT
+003570                   END-IF
+003580                   PERFORM 1200-CHECK-CHECKPOINT THRU 1200-EXIT
+003590           END-READ.
+003600       1000-EXIT.
+003610           EXIT.
+003620
+003630******************************************************************
+003640*    1100-VALIDATE-ITEM THRU 1100-EXIT
+003650*    A RECORD IS REJECTED WHEN ITS ITEM-CODE IS BLANK OR ITS
+003660*    ITEM-PRICE IS NOT NUMERIC.
+003670******************************************************************
+003680       1100-VALIDATE-ITEM.
+003690           SET WS-ITEM-VALID TO TRUE.
+003700           MOVE SPACES TO ERR-REASON-CODE ERR-REASON-TEXT.
+003710           IF WS-ITEM-CODE = SPACES
+003720               SET WS-ITEM-INVALID TO TRUE
+003730               MOVE '01' TO ERR-REASON-CODE
+003740               MOVE 'ITEM CODE IS BLANK' TO ERR-REASON-TEXT
+003750           ELSE
+003760               IF WS-ITEM-PRICE NOT NUMERIC
+003770                   SET WS-ITEM-INVALID TO TRUE
+003780                   MOVE '02' TO ERR-REASON-CODE
+003790                   MOVE 'ITEM PRICE IS NOT NUMERIC'
+003800                       TO ERR-REASON-TEXT
+003810               END-IF
+003820           END-IF.
+003830       1100-EXIT.
+003840           EXIT.
+003850
+003860******************************************************************
+003870*    1200-CHECK-CHECKPOINT THRU 1200-EXIT
+003880*    EVERY WS-CHECKPOINT-INTERVAL RECORDS, SAVES THE CURRENT
+003890*    CONTROL TOTALS AND LAST ITEM CODE PROCESSED TO RESTART-FILE
+003900*    SO A RUN THAT IS INTERRUPTED CAN RESUME WITHOUT STARTING
+003910*    ITEM-FILE OVER FROM THE TOP.
+003920******************************************************************
+003930       1200-CHECK-CHECKPOINT.
+003940           DIVIDE WS-RECORD-COUNT + WS-ERROR-COUNT
+003950               BY WS-CHECKPOINT-INTERVAL
+003960               GIVING WS-CKPT-QUOTIENT
+003970               REMAINDER WS-CKPT-REMAINDER.
+003980           IF WS-CKPT-REMAINDER = ZERO
+003990               PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+004000           END-IF.
+004010       1200-EXIT.
+004020           EXIT.
+004030
+004040******************************************************************
+004050*    2000-WRITE-SUSPENSE THRU 2000-EXIT
+004060*    WRITES A REJECTED RECORD TO THE ITEM-FILE-ERR SUSPENSE
+004070*    FILE, RAW ITEM-PRICE BYTES AND ALL, ALONG WITH THE
+004080*    REASON CODE AND TEXT SET BY 1100-VALIDATE-ITEM.
+004090******************************************************************
+004100       2000-WRITE-SUSPENSE.
+004110           ADD 1 TO WS-ERROR-COUNT.
+004120           MOVE WS-ITEM-NAME TO ERR-ITEM-NAME.
+004130           MOVE WS-ITEM-CODE TO ERR-ITEM-CODE.
+004140           MOVE WS-ITEM-PRICE TO ERR-ITEM-PRICE.
+004150           WRITE ITEM-FILE-ERR-RECORD.
+004160       2000-EXIT.
+004170           EXIT.
+004180
+004190******************************************************************
+004200*    2500-WRITE-CHECKPOINT THRU 2500-EXIT
+004210*    WRITES THE CURRENT CONTROL TOTALS AND LAST ITEM CODE
+004220*    PROCESSED OUT TO RESTART-FILE AS A SINGLE CHECKPOINT RECORD.
+004230******************************************************************
+004240       2500-WRITE-CHECKPOINT.
+004250           OPEN OUTPUT RESTART-FILE.
+004260           MOVE WS-LAST-ITEM-CODE TO RST-LAST-ITEM-CODE.
+004270           MOVE WS-RECORD-COUNT TO RST-RECORD-COUNT.
+004280           MOVE WS-ERROR-COUNT TO RST-ERROR-COUNT.
+004290           MOVE WS-TOTAL-VALUE TO RST-TOTAL-VALUE.
+004300           WRITE RESTART-RECORD.
+004310           CLOSE RESTART-FILE.
+004320       2500-EXIT.
+004330           EXIT.
+004340
+004350******************************************************************
+004360*    2600-WRITE-AUDIT-LOG THRU 2600-EXIT
+004370*    WRITES ONE TIMESTAMPED AUDIT RECORD FOR THE STOCK ITEM
+004380*    CURRENTLY IN WS-STOCK-ITEMS - EVERY RECORD READ, GOOD OR
+004390*    REJECTED, GETS AN ENTRY ON THE TRAIL.
+004400******************************************************************
+004410       2600-WRITE-AUDIT-LOG.
+004420           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+004430           ACCEPT AUD-TIME FROM TIME.
+004440           SET AUD-ACTION-READ TO TRUE.
+004450           MOVE WS-ITEM-CODE TO AUD-ITEM-CODE.
+004460           MOVE WS-ITEM-NAME TO AUD-ITEM-NAME.
+004470           MOVE WS-ITEM-PRICE TO AUD-ITEM-PRICE.
+004480           WRITE AUDIT-LOG-RECORD.
+004490       2600-EXIT.
+004500           EXIT.
+004510
+004520******************************************************************
+004530*    3000-DISPLAY-TOTALS THRU 3000-EXIT
+004540*    ONE-LINE CONTROL TOTAL - ITEMS READ, ITEMS REJECTED AND
+004550*    TOTAL INVENTORY VALUE - PRINTED ONCE THE AT END
+004560*    CONDITION TRIPS.
+004570******************************************************************
+004580       3000-DISPLAY-TOTALS.
+004590           DISPLAY 'ADDING-ITEMS: ITEMS READ = ' WS-RECORD-COUNT
+004600               '  ITEMS REJECTED = ' WS-ERROR-COUNT
+004610               '  TOTAL INVENTORY VALUE = ' WS-TOTAL-VALUE.
+004620       3000-EXIT.
+004630           EXIT.
+004640
+004650******************************************************************
+004660*    3100-RECONCILE-TOTALS THRU 3100-EXIT
+004670*    COMPARES WHAT WAS ACTUALLY READ FROM ITEM-FILE (GOOD
+004680*    RECORDS PLUS SUSPENSE RECORDS) AGAINST THE TRAILER RECORD
+004690*    OFF ITEM-CONTROL-FILE, AND FLAGS A MISMATCH BEFORE STOP
+004700*    RUN INSTEAD OF LETTING A TRUNCATED EXTRACT PASS UNNOTICED.
+004710******************************************************************
+004720       3100-RECONCILE-TOTALS.
+004730           IF (WS-RECORD-COUNT + WS-ERROR-COUNT) NOT =
+004740               WS-EXPECTED-COUNT
+004750               DISPLAY 'ADDING-ITEMS: *** RECORD COUNT MISMATCH -'
+004760                   ' READ ' WS-RECORD-COUNT ' + ' WS-ERROR-COUNT
+004770                   ' BUT HEADER EXPECTED ' WS-EXPECTED-COUNT ' ***'
+004780           END-IF.
+004790           IF (WS-RECORD-COUNT + WS-ERROR-COUNT) NOT =
+004800               WS-TRAILER-COUNT
+004810               DISPLAY 'ADDING-ITEMS: *** RECORD COUNT MISMATCH -'
+004820                   ' READ ' WS-RECORD-COUNT ' + ' WS-ERROR-COUNT
+004830                   ' BUT TRAILER SAYS ' WS-TRAILER-COUNT ' ***'
+004840           END-IF.
+004850           IF WS-TOTAL-VALUE NOT = WS-TRAILER-TOTAL
+004860               DISPLAY 'ADDING-ITEMS: *** TOTAL VALUE MISMATCH -'
+004870                   ' COMPUTED ' WS-TOTAL-VALUE
+004880                   ' BUT TRAILER SAYS '
+004890                   WS-TRAILER-TOTAL ' ***'
+004900           END-IF.
+004910       3100-EXIT.
+004920           EXIT.
+004930
+004940******************************************************************
+004950*    3200-CLEAR-CHECKPOINT THRU 3200-EXIT
+004960*    A CLEAN COMPLETION MEANS THE WHOLE FILE WAS PROCESSED, SO
+004970*    ANY LEFTOVER CHECKPOINT IS CLEARED OUT - OTHERWISE THE NEXT
+004980*    RUN WOULD WRONGLY SKIP FORWARD PAST ITEMS IT HAS NOT YET
+004990*    SEEN.
+005000******************************************************************
+005010       3200-CLEAR-CHECKPOINT.
+005020           OPEN OUTPUT RESTART-FILE.
+005030           CLOSE RESTART-FILE.
+005040       3200-EXIT.
+005050           EXIT.
